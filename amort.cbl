@@ -8,34 +8,154 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT STDIN ASSIGN TO KEYBOARD.
+           SELECT AMORT-CSV-FILE ASSIGN TO DYNAMIC WS-CSV-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT AMORT-LOG-FILE ASSIGN TO "AMORTLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-LOG-FILE-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
        FD STDIN.
        01 CHUNK-OF-POST   PIC X(80).
+       FD AMORT-CSV-FILE.
+       01 WS-CSV-RECORD   PIC X(80).
+       FD AMORT-LOG-FILE.
+       01 WS-LOG-RECORD   PIC X(150).
       ******************************************************************
       * NUMERICAL BUFFERS FOR CORE MEMORY PROCESSING
       ******************************************************************
        WORKING-STORAGE SECTION.
-           77 WS-COUNTER              PIC Z.
+           77 WS-COUNTER              PIC 99.
            77 NO-MORE-RECORDS         PIC X(1) VALUE SPACE.
            77 WS-TMP-STR              PIC X(80).
+           77 WS-INITIAL-AMOUNT-STR    PIC X(80).
+           77 WS-NO-OF-YEARS-STR       PIC X(80).
+           77 WS-INTEREST-RATE-STR     PIC X(80).
            77 WS-ARGS                 PIC X(50).
            77 WS-TMP                  PIC S9(14)V9(14).
            77 WS-MONTH-NO             PIC ZZ9.
            77 WS-INITIAL-AMOUNT       PIC S9(14)V9(14).
            77 WS-NO-OF-YEARS          PIC 99.
-           77 WS-N                    PIC 999.
+           77 WS-N                    PIC 9(4).
            77 WS-INTEREST-RATE        PIC S9(3)V9(3).
            77 WS-R                    PIC S9(1)V9(5).
+      ******************************************************************
+      * PAYMENT FREQUENCY SELECTOR - 1 = MONTHLY (DEFAULT, 12/YR),
+      * 2 = BI-WEEKLY (26/YR), 3 = ACCELERATED BI-WEEKLY (26/YR AT HALF
+      * THE MONTHLY-EQUIVALENT PAYMENT)
+      ******************************************************************
+           77 WS-PAYMENT-FREQUENCY    PIC 9 VALUE 1.
+               88 WS-FREQ-IS-MONTHLY  VALUE 1.
+               88 WS-FREQ-IS-BIWEEKLY VALUE 2.
+               88 WS-FREQ-IS-ACCEL-BW VALUE 3.
+           77 WS-PERIODS-PER-YEAR     PIC 99 VALUE 12.
+           77 WS-RATE-DIVISOR         PIC 9(5) VALUE 1200.
+           77 WS-R-MONTHLY-TEMP       PIC S9(1)V9(5).
+           77 WS-N-MONTHLY-TEMP       PIC 9(4).
            77 WS-START-AMOUNT         PIC S9(13)V9(13).
            77 WS-PAYMENT-AMOUNT       PIC S9(13)V9(13).
            77 WS-PRINCIPAL-AMOUNT     PIC S9(13)V9(13).
            77 WS-INTEREST-AMOUNT      PIC S9(13)V9(13).
            77 WS-FINISH-AMOUNT        PIC S9(13)V9(13) VALUE ZERO.
-           77 WS-NO-MONTHS            PIC 9(3) VALUE 0.
+           77 WS-NO-MONTHS            PIC 9(4) VALUE 0.
            77 WS-TOTAL-INTEREST       PIC S9(13)V9(13) VALUE ZERO.
-           77 WS-INTEREST-PAID        PIC $$,$$$,$$9.99.
+           77 WS-INTEREST-PAID        PIC $$$,$$$,$$$,$$9.99.
+      ******************************************************************
+      * SANE UPPER BOUNDS FOR THE INPUT FIELDS - A FAT-FINGERED RATE OF
+      * 1500 SHOULD BE REJECTED RATHER THAN SILENTLY RUN AS 1.25/MONTH
+      ******************************************************************
+           77 WS-MAX-INITIAL-AMOUNT   PIC S9(14)V9(14)
+               VALUE 100000000.00.
+           77 WS-MAX-NO-OF-YEARS      PIC 99 VALUE 50.
+           77 WS-MAX-INTEREST-RATE    PIC S9(3)V9(3) VALUE 100.000.
+      ******************************************************************
+      * OUTPUT MODE SELECTOR - 1 = HTML (DEFAULT), 2 = CSV, 3 = JSON
+      ******************************************************************
+           77 WS-OUTPUT-MODE          PIC 9 VALUE 1.
+               88 WS-MODE-IS-HTML     VALUE 1.
+               88 WS-MODE-IS-CSV      VALUE 2.
+               88 WS-MODE-IS-JSON     VALUE 3.
+      ******************************************************************
+      * OPTIONAL EXTRA/PREPAYMENT AMOUNT APPLIED TO PRINCIPAL EACH PASS,
+      * AND THE STANDARD (NO-PREPAYMENT) SCHEDULE FIGURES USED TO SHOW
+      * THE MONTHS AND INTEREST SAVED BY PREPAYING
+      ******************************************************************
+           77 WS-EXTRA-PAYMENT-AMOUNT PIC S9(13)V9(13) VALUE ZERO.
+           77 WS-ACTUAL-PAYMENT-AMT   PIC S9(13)V9(13) VALUE ZERO.
+           77 WS-STANDARD-MONTHS      PIC 9(4) VALUE 0.
+           77 WS-STANDARD-INTEREST    PIC S9(13)V9(13) VALUE ZERO.
+      ******************************************************************
+      * THE LEVEL PAYMENT AS ORIGINALLY COMPUTED, BEFORE THE SCHEDULE
+      * LOOP'S FINAL TRUE-UP PERIOD OVERWRITES WS-PAYMENT-AMOUNT WITH
+      * THE LAST (SHORT) PAYMENT - KEPT FOR ANYTHING THAT NEEDS THE
+      * NOMINAL PER-PERIOD FIGURE AFTER THE LOOP HAS RUN
+      ******************************************************************
+           77 WS-LEVEL-PAYMENT-AMOUNT PIC S9(13)V9(13) VALUE ZERO.
+           77 WS-MONTHS-SAVED         PIC S9(4) VALUE 0.
+           77 WS-INTEREST-SAVED       PIC S9(13)V9(13) VALUE ZERO.
+           77 MONTHS-SAVED-FIELD      PIC ----9.
+           77 INTEREST-SAVED-FIELD    PIC $$,$$$,$$9.99.
+      ******************************************************************
+      * THE PERIOD LABEL USED IN THE SAVINGS LINE BELOW - SET ALONGSIDE
+      * MONTH-HDR SO A BI-WEEKLY/ACCELERATED BI-WEEKLY SCHEDULE DOESN'T
+      * MISLABEL A COUNT OF PERIODS AS A COUNT OF MONTHS
+      ******************************************************************
+           77 WS-PERIOD-LABEL-PLURAL PIC X(7) VALUE "MONTHS".
+           01 WS-SAVINGS-BUFFER      PIC X(110).
+      ******************************************************************
+      * SCHEDULE LENGTH CAP - THE TABLE IS SIZED TO WS-MAX-MONTHS RATHER
+      * THAN A FLAT 360, AND A WARNING IS RAISED IF THE LOOP HAS TO STOP
+      * AT THE CAP WITH THE LOAN STILL NOT PAID OFF. SIZED TO COVER
+      * WS-MAX-NO-OF-YEARS AT THE FASTEST FREQUENCY (26 PERIODS/YEAR
+      * BI-WEEKLY - 1300 PERIODS), PLUS A COUPLE OF PERIODS OF HEADROOM
+      * FOR THE FINAL TRUE-UP PERIOD A LOAN RIGHT AT THAT WORST CASE
+      * STILL NEEDS TO ZERO OUT ITS LAST FRACTIONAL BALANCE
+      ******************************************************************
+           77 WS-MAX-MONTHS           PIC 9(4) VALUE 1302.
+           77 WS-CAP-HIT-SWITCH       PIC X VALUE 'N'.
+               88 WS-CAP-WAS-HIT      VALUE 'Y'.
+           01 WS-CAP-WARNING-BUFFER   PIC X(55) VALUE
+             "WARNING - SCHEDULE CAPPED BEFORE LOAN PAID OFF".
+      ******************************************************************
+      * PAYOFF RECONCILIATION - FOOT THE PRINCIPAL SIDE OF THE SCHEDULE
+      * (EVERY WS-P(IDX) PLUS ANY BALANCE LEFT AT THE CAP) AGAINST
+      * WS-INITIAL-AMOUNT SO ROUNDING DRIFT ACROSS THE PACKED-DECIMAL
+      * PASSES OF THE LOOP SHOWS UP HERE INSTEAD OF IN A BORROWER CALL
+      ******************************************************************
+           77 WS-TOTAL-PRINCIPAL      PIC S9(13)V9(13) VALUE ZERO.
+           77 WS-ENDING-BALANCE       PIC S9(13)V9(13) VALUE ZERO.
+           77 WS-PRINCIPAL-DRIFT      PIC S9(13)V9(13) VALUE ZERO.
+           77 WS-RECON-SWITCH         PIC X VALUE 'N'.
+               88 WS-RECON-DRIFT-FOUND VALUE 'Y'.
+           01 WS-RECON-BUFFER.
+               05 FILLER PIC X(36) VALUE
+                   "WARNING - PRINCIPAL TOTALS DRIFT BY ".
+               05 DRIFT-FIELD PIC $,$$$,$$9.99.
+      ******************************************************************
+      * ARM RATE-CHANGE SCHEDULE - A SMALL TABLE OF (EFFECTIVE-PERIOD,
+      * NEW-RATE) PAIRS READ AFTER THE FIXED STDIN FIELDS. WHEN IDX
+      * REACHES WS-RC-EFFECTIVE-PERIOD OF THE NEXT UNAPPLIED ENTRY,
+      * PROGRAM-PROCESSING RECOMPUTES WS-R AND RE-AMORTIZES WHATEVER
+      * WS-START-AMOUNT REMAINS OVER THE PERIODS LEFT IN THE TERM
+      ******************************************************************
+           77 WS-RATE-CHANGE-COUNT    PIC 99 VALUE 0.
+           77 WS-RC-NEXT-PTR          PIC 99 VALUE 1.
+           77 WS-RC-PAIR-NO           PIC 99.
+           01 WS-RATE-CHANGE-TABLE.
+               05 WS-RC-ENTRY OCCURS 20.
+                   10 WS-RC-EFFECTIVE-PERIOD PIC 9(4).
+                   10 WS-RC-NEW-RATE         PIC S9(3)V9(3).
+           77 WS-REMAINING-PERIODS    PIC 9(4).
+           77 WS-RC-LAST-PERIOD-SEEN  PIC 9(4) VALUE 0.
+      ******************************************************************
+      * THE RATE IN EFFECT FOR THE CURRENT PERIOD OF THE SCHEDULE LOOP.
+      * KEPT SEPARATE FROM WS-INTEREST-RATE SO AN ARM RESET NEVER
+      * OVERWRITES THE ORIGINALLY-QUOTED RATE THAT GOES TO THE AUDIT LOG
+      ******************************************************************
+           77 WS-CURRENT-RATE         PIC S9(3)V9(3).
+           77 WS-RC-RATE-DISPLAYED    PIC -(3)9.999.
+           77 WS-RC-PERIOD-DISPLAYED  PIC ZZZZ9.
       ******************************************************************
       * DELAY RESPONSE CHARACTER
       ******************************************************************
@@ -45,7 +165,7 @@
       * ABOVE SO THAT THEY'RE PROPERLY FORMATTED AS DECIMAL VALUES
       ******************************************************************
            01 WS-AMORTIZATION-TABLE.
-               05 WS-MONTHLY-RECORD OCCURS 360 INDEXED BY IDX.
+               05 WS-MONTHLY-RECORD OCCURS 1302 INDEXED BY IDX.
                 10 FILLER             PIC X.
                 10 WS-PERIOD          PIC ZZZZ9.
                 10 FILLER             PIC X.
@@ -58,10 +178,55 @@
                 10 WS-I               PIC $,$$$,$$$,$$9.99.
                 10 FILLER             PIC X.
                 10 WS-END             PIC $,$$$,$$$,$$9.99.
+      ******************************************************************
+      * UNEDITED NUMERIC COPIES OF THE SAME ROW VALUES, KEPT ALONGSIDE
+      * THE CURRENCY-EDITED FIELDS ABOVE SO THE JSON OUTPUT CAN EMIT
+      * PLAIN NUMBERS RATHER THAN DOLLAR-SIGNED, COMMA-PUNCTUATED TEXT
+      ******************************************************************
+           01 WS-AMORTIZATION-TABLE-NUM.
+               05 WS-MONTHLY-RECORD-NUM OCCURS 1302.
+                10 WS-BEGIN-NUM       PIC S9(11)V99.
+                10 WS-PMT-NUM         PIC S9(11)V99.
+                10 WS-P-NUM           PIC S9(11)V99.
+                10 WS-I-NUM           PIC S9(11)V99.
+                10 WS-END-NUM         PIC S9(11)V99.
+           77 WS-JSON-NUM-FIELD       PIC -(10)9.99.
+      ******************************************************************
+      * CSV SCRATCH FIELDS HOLDING THE TRIMMED PLAIN-NUMBER COPIES OF
+      * EACH ROW, SO THE CSV ROW DOESN'T SPLIT ON THE EMBEDDED COMMAS
+      * IN THE CURRENCY-EDITED WS-BEGIN/WS-PMT/WS-P/WS-I/WS-END FIELDS
+      ******************************************************************
+           77 WS-CSV-NUM-FIELD        PIC X(14).
+           77 WS-CSV-NUM-FIELD-2      PIC X(14).
+           77 WS-CSV-NUM-FIELD-3      PIC X(14).
+           77 WS-CSV-NUM-FIELD-4      PIC X(14).
+           77 WS-CSV-NUM-FIELD-5      PIC X(14).
+      ******************************************************************
+      * EDITED WIDE ENOUGH TO HOLD WS-TOTAL-INTEREST/WS-INITIAL-AMOUNT'S
+      * FULL S9(13)V9(13) RANGE - A NARROWER EDITED FIELD WOULD SILENTLY
+      * DROP HIGH-ORDER DIGITS ON THE MOVE, BEFORE THE STRING EVEN RUNS
+      ******************************************************************
+           77 WS-LOG-AMOUNT-FIELD     PIC -(13)9.99.
+           77 WS-LOG-PAYMENT-FIELD    PIC -(13)9.99.
+           77 WS-LOG-INTEREST-FIELD   PIC -(13)9.99.
+      ******************************************************************
+      * RATE=, EDITED THE SAME WAY AS THE OTHER LOGGED FIGURES, SO THE
+      * LOG LINE READS BACK AS "6.000" INSTEAD OF THE RAW "006000"
+      ******************************************************************
+           77 WS-LOG-RATE-FIELD       PIC -(3)9.999.
+           77 WS-LOG-TIMESTAMP        PIC X(14).
+      ******************************************************************
+      * ONE CGI REQUEST AT A TIME WRITES TO AMORT-CSV-FILE, SO A FIXED
+      * FILENAME OPENED OUTPUT LETS ONE REQUEST'S SCHEDULE STOMP ON
+      * ANOTHER'S - BUILD A NAME UNIQUE TO THIS REQUEST FROM THE SAME
+      * TIMESTAMP ALREADY COMPUTED FOR THE AUDIT LOG LINE
+      ******************************************************************
+           77 WS-CSV-FILENAME         PIC X(24) VALUE SPACES.
+           77 WS-LOG-FILE-STATUS      PIC X(2).
            01 WS-TOTAL-INTEREST-PAID-BUFFER.
                05 INFO-FIELD          PIC X(22)
                    VALUE "TOTAL INTEREST PAID = ".
-               05 VALUE-FIELD         PIC $$,$$$,$$9.99.
+               05 VALUE-FIELD         PIC $$$,$$$,$$$,$$9.99.
            01 WS-HDR-REC.
                05 MONTH-HDR           PIC X(6)  VALUE "MONTH".
                05 START-HDR           PIC X(16) VALUE "       START   ".
@@ -73,8 +238,6 @@
       * MAIN PROGRAM
       ******************************************************************
        PROCEDURE DIVISION.
-           DISPLAY "Content-Type: text/html"
-           DISPLAY X"0D"
            SET WS-COUNTER TO 0
            OPEN INPUT STDIN
            PERFORM FOREVER
@@ -85,29 +248,153 @@
               MOVE CHUNK-OF-POST TO WS-TMP-STR
               IF WS-TMP-STR(1:1) IS NUMERIC
                  SET WS-COUNTER UP BY 1
-                 IF WS-COUNTER IS EQUAL TO 1 THEN 
+                 IF WS-COUNTER IS EQUAL TO 1 THEN
                     MOVE WS-TMP-STR TO WS-INITIAL-AMOUNT
+                    MOVE WS-TMP-STR TO WS-INITIAL-AMOUNT-STR
                  END-IF
                  IF WS-COUNTER IS EQUAL TO 2 THEN
                     MOVE WS-TMP-STR TO WS-NO-OF-YEARS
+                    MOVE WS-TMP-STR TO WS-NO-OF-YEARS-STR
                  END-IF
                  IF WS-COUNTER IS EQUAL TO 3 THEN
                     MOVE WS-TMP-STR TO WS-INTEREST-RATE
+                    MOVE WS-TMP-STR TO WS-INTEREST-RATE-STR
+                 END-IF
+                 IF WS-COUNTER IS EQUAL TO 4 THEN
+                    MOVE WS-TMP-STR TO WS-OUTPUT-MODE
+                 END-IF
+                 IF WS-COUNTER IS EQUAL TO 5 THEN
+                    MOVE WS-TMP-STR TO WS-EXTRA-PAYMENT-AMOUNT
+                 END-IF
+                 IF WS-COUNTER IS EQUAL TO 6 THEN
+                    MOVE WS-TMP-STR TO WS-PAYMENT-FREQUENCY
+                 END-IF
+      ******************************************************************
+      * STDIN POSITIONS AFTER 6 CARRY REPEATING RATE-CHANGE PAIRS FOR
+      * ARM LOANS - ODD POSITIONS (7, 9, 11, ...) ARE THE EFFECTIVE
+      * PERIOD, EVEN POSITIONS (8, 10, 12, ...) ARE THE NEW RATE THAT
+      * TAKES HOLD AT THAT PERIOD
+      ******************************************************************
+                 IF WS-COUNTER > 6 THEN
+                    COMPUTE WS-RC-PAIR-NO = (WS-COUNTER - 7) / 2 + 1
+                    IF WS-RC-PAIR-NO <= 20 THEN
+                       IF FUNCTION MOD(WS-COUNTER - 7, 2) = 0 THEN
+                          MOVE WS-TMP-STR
+                             TO WS-RC-EFFECTIVE-PERIOD(WS-RC-PAIR-NO)
+                       ELSE
+                          MOVE WS-TMP-STR
+                             TO WS-RC-NEW-RATE(WS-RC-PAIR-NO)
+                          IF WS-RC-PAIR-NO > WS-RATE-CHANGE-COUNT THEN
+                             MOVE WS-RC-PAIR-NO TO WS-RATE-CHANGE-COUNT
+                          END-IF
+                       END-IF
+                    END-IF
                  END-IF
               END-IF
-           END-PERFORM           
+           END-PERFORM
            CLOSE STDIN
-           IF (WS-INITIAL-AMOUNT <= 0 OR WS-INTEREST-RATE <= 0 OR WS-NO-
-      -OF-YEARS <= 0) THEN
-              DISPLAY "ABEND 054"
-              STOP RUN
+      ******************************************************************
+      * EMIT THE CONTENT-TYPE HEADER AS SOON AS THE OUTPUT MODE IS KNOWN
+      * - BEFORE VALIDATION OR PROCESSING CAN STOP RUN - SO EVERY ERROR
+      * PATH IS STILL A WELL-FORMED CGI RESPONSE, NOT A BARE ABEND LINE
+      ******************************************************************
+           IF WS-MODE-IS-JSON THEN
+              DISPLAY "Content-Type: application/json"
+           ELSE
+              DISPLAY "Content-Type: text/html"
            END-IF
+           DISPLAY X"0D"
+           PERFORM PROGRAM-VALIDATE-INPUT.
            PERFORM PROGRAM-PROCESSING.
-           PERFORM PROGRAM-OUTPUT-HTML-HEADER.
-           PERFORM PROGRAM-OUTPUT-HTML-TABLE.
-           PERFORM PROGRAM-OUTPUT-HTML-FOOTER.
+           PERFORM PROGRAM-LOG-AUDIT.
+           IF WS-MODE-IS-CSV THEN
+              PERFORM PROGRAM-OUTPUT-CSV-TABLE
+           ELSE
+              IF WS-MODE-IS-JSON THEN
+                 PERFORM PROGRAM-OUTPUT-JSON-TABLE
+              ELSE
+                 PERFORM PROGRAM-OUTPUT-HTML-HEADER
+                 PERFORM PROGRAM-OUTPUT-HTML-TABLE
+                 PERFORM PROGRAM-OUTPUT-HTML-FOOTER
+              END-IF
+           END-IF
            GOBACK.
       ******************************************************************
+      * VALIDATE EACH INPUT FIELD INDIVIDUALLY SO A BAD VALUE IS REPORTED
+      * ON ITS OWN, ECHOING WHAT WAS ACTUALLY TYPED, INSTEAD OF ONE
+      * BLANKET ABEND THAT DOESN'T SAY WHICH FIELD WAS BAD
+      ******************************************************************
+       PROGRAM-VALIDATE-INPUT SECTION.
+           IF WS-INITIAL-AMOUNT <= 0
+              DISPLAY "ABEND 054 - INVALID LOAN AMOUNT: '"
+                 FUNCTION TRIM(WS-INITIAL-AMOUNT-STR) "'"
+              STOP RUN
+           END-IF
+           IF WS-INITIAL-AMOUNT > WS-MAX-INITIAL-AMOUNT
+              DISPLAY "ABEND 054 - LOAN AMOUNT TOO LARGE: '"
+                 FUNCTION TRIM(WS-INITIAL-AMOUNT-STR) "'"
+              STOP RUN
+           END-IF
+           IF WS-NO-OF-YEARS <= 0
+              DISPLAY "ABEND 054 - INVALID TERM IN YEARS: '"
+                 FUNCTION TRIM(WS-NO-OF-YEARS-STR) "'"
+              STOP RUN
+           END-IF
+           IF WS-NO-OF-YEARS > WS-MAX-NO-OF-YEARS
+              DISPLAY "ABEND 054 - TERM IN YEARS TOO LARGE: '"
+                 FUNCTION TRIM(WS-NO-OF-YEARS-STR) "'"
+              STOP RUN
+           END-IF
+           IF WS-INTEREST-RATE <= 0
+              DISPLAY "ABEND 054 - INVALID INTEREST RATE: '"
+                 FUNCTION TRIM(WS-INTEREST-RATE-STR) "'"
+              STOP RUN
+           END-IF
+           IF WS-INTEREST-RATE > WS-MAX-INTEREST-RATE
+              DISPLAY "ABEND 054 - INTEREST RATE TOO LARGE: '"
+                 FUNCTION TRIM(WS-INTEREST-RATE-STR) "'"
+              STOP RUN
+           END-IF
+      ******************************************************************
+      * EACH RATE-CHANGE ENTRY GETS THE SAME BOUNDS CHECK AS THE
+      * ORIGINAL INTEREST RATE - OTHERWISE AN ARM RESET CAN REINTRODUCE
+      * THE FAT-FINGERED-RATE BUG THIS SECTION EXISTS TO CATCH
+      ******************************************************************
+           PERFORM VARYING WS-RC-PAIR-NO FROM 1 BY 1
+              UNTIL WS-RC-PAIR-NO > WS-RATE-CHANGE-COUNT
+              MOVE WS-RC-NEW-RATE(WS-RC-PAIR-NO)
+                 TO WS-RC-RATE-DISPLAYED
+              MOVE WS-RC-EFFECTIVE-PERIOD(WS-RC-PAIR-NO)
+                 TO WS-RC-PERIOD-DISPLAYED
+      ******************************************************************
+      * RATE-CHANGE ENTRIES ARE APPLIED BY A FORWARD-ONLY POINTER IN
+      * PROGRAM-PROCESSING, SO AN OUT-OF-ORDER EFFECTIVE PERIOD WOULD
+      * SILENTLY NEVER BE APPLIED ONCE THE SCHEDULE LOOP PASSES IT -
+      * REJECT THAT HERE INSTEAD OF LETTING IT VANISH
+      ******************************************************************
+              IF WS-RC-EFFECTIVE-PERIOD(WS-RC-PAIR-NO)
+                 NOT > WS-RC-LAST-PERIOD-SEEN
+                 DISPLAY "ABEND 054 - RATE-CHANGE PERIODS OUT OF ORDER ",
+                    "AT PERIOD ", FUNCTION TRIM(WS-RC-PERIOD-DISPLAYED)
+                 STOP RUN
+              END-IF
+              MOVE WS-RC-EFFECTIVE-PERIOD(WS-RC-PAIR-NO)
+                 TO WS-RC-LAST-PERIOD-SEEN
+              IF WS-RC-NEW-RATE(WS-RC-PAIR-NO) <= 0
+                 DISPLAY "ABEND 054 - BAD RATE-CHANGE RATE AT PERIOD ",
+                    FUNCTION TRIM(WS-RC-PERIOD-DISPLAYED), ": '",
+                    FUNCTION TRIM(WS-RC-RATE-DISPLAYED), "'"
+                 STOP RUN
+              END-IF
+              IF WS-RC-NEW-RATE(WS-RC-PAIR-NO) > WS-MAX-INTEREST-RATE
+                 DISPLAY "ABEND 054 - RATE-CHANGE RATE TOO LARGE AT ",
+                    FUNCTION TRIM(WS-RC-PERIOD-DISPLAYED), ": '",
+                    FUNCTION TRIM(WS-RC-RATE-DISPLAYED), "'"
+                 STOP RUN
+              END-IF
+           END-PERFORM.
+           EXIT.
+      ******************************************************************
       * this is the main processing section where we shall compute the
       * values to be loaded into the amortization table and also the
       * total no. of months necessary to pay off the loan, the total
@@ -115,14 +402,92 @@
       ******************************************************************
        PROGRAM-PROCESSING SECTION.
            SET IDX TO 1.
-           DIVIDE WS-INTEREST-RATE BY 1200.0 GIVING WS-R.
-           MULTIPLY WS-NO-OF-YEARS BY 12.0 GIVING WS-N.
-           COMPUTE WS-TMP = (WS-INITIAL-AMOUNT * (1.0 + WS-R)**WS-N
-      -         * WS-R) / ((1.0 + WS-R)**WS-N - 1.0).
-           MOVE WS-TMP TO WS-PAYMENT-AMOUNT.
+      ******************************************************************
+      * SET THE PERIODS-PER-YEAR FOR THE SELECTED PAYMENT FREQUENCY AND
+      * RELABEL THE SCHEDULE HEADER TO MATCH
+      ******************************************************************
+           IF WS-FREQ-IS-MONTHLY
+              MOVE 12 TO WS-PERIODS-PER-YEAR
+              MOVE "MONTH" TO MONTH-HDR
+              MOVE "MONTHS" TO WS-PERIOD-LABEL-PLURAL
+           ELSE
+              MOVE 26 TO WS-PERIODS-PER-YEAR
+              MOVE "PERIOD" TO MONTH-HDR
+              MOVE "PERIODS" TO WS-PERIOD-LABEL-PLURAL
+           END-IF
+           COMPUTE WS-RATE-DIVISOR = 100 * WS-PERIODS-PER-YEAR.
+           DIVIDE WS-INTEREST-RATE BY WS-RATE-DIVISOR GIVING WS-R.
+           MULTIPLY WS-NO-OF-YEARS BY WS-PERIODS-PER-YEAR GIVING WS-N.
+      ******************************************************************
+      * A RATE-CHANGE ENTRY EFFECTIVE AFTER THE LOAN'S OWN LAST PERIOD
+      * WOULD NEVER BE REACHED BY THE FORWARD-ONLY RESET POINTER BELOW -
+      * THE SAME "SILENTLY NEVER APPLIED" FAILURE THE STRICTLY-
+      * INCREASING CHECK IN PROGRAM-VALIDATE-INPUT CLOSES OFF FOR
+      * OUT-OF-ORDER ENTRIES. WS-N ISN'T KNOWN UNTIL THIS POINT, SO THE
+      * CHECK HAS TO LIVE HERE RATHER THAN WITH THE OTHER RATE-CHANGE
+      * VALIDATION
+      ******************************************************************
+           PERFORM VARYING WS-RC-PAIR-NO FROM 1 BY 1
+              UNTIL WS-RC-PAIR-NO > WS-RATE-CHANGE-COUNT
+              IF WS-RC-EFFECTIVE-PERIOD(WS-RC-PAIR-NO) > WS-N
+                 MOVE WS-RC-EFFECTIVE-PERIOD(WS-RC-PAIR-NO)
+                    TO WS-RC-PERIOD-DISPLAYED
+                 DISPLAY "ABEND 054 - RATE-CHANGE PERIOD BEYOND LOAN ",
+                    "TERM: '",
+                    FUNCTION TRIM(WS-RC-PERIOD-DISPLAYED), "'"
+                 STOP RUN
+              END-IF
+           END-PERFORM.
+           IF WS-FREQ-IS-ACCEL-BW
+      ******************************************************************
+      * ACCELERATED BI-WEEKLY: THE PER-PERIOD PAYMENT IS HALF THE
+      * EQUIVALENT MONTHLY PAYMENT, PAID EVERY TWO WEEKS, WHICH PAYS
+      * DOWN PRINCIPAL FASTER THAN A STRAIGHT 26/YR RE-AMORTIZATION
+      ******************************************************************
+              DIVIDE WS-INTEREST-RATE BY 1200.0 GIVING WS-R-MONTHLY-TEMP
+              MULTIPLY WS-NO-OF-YEARS BY 12.0 GIVING WS-N-MONTHLY-TEMP
+              COMPUTE WS-TMP =
+                  (WS-INITIAL-AMOUNT * (1.0 + WS-R-MONTHLY-TEMP)
+      -               ** WS-N-MONTHLY-TEMP * WS-R-MONTHLY-TEMP)
+      -               / ((1.0 + WS-R-MONTHLY-TEMP) ** WS-N-MONTHLY-TEMP
+      -               - 1.0)
+              DIVIDE WS-TMP BY 2 GIVING WS-PAYMENT-AMOUNT
+           ELSE
+              COMPUTE WS-TMP = (WS-INITIAL-AMOUNT * (1.0 + WS-R)**WS-N
+      -            * WS-R) / ((1.0 + WS-R)**WS-N - 1.0)
+              MOVE WS-TMP TO WS-PAYMENT-AMOUNT
+           END-IF.
+           MOVE WS-PAYMENT-AMOUNT TO WS-LEVEL-PAYMENT-AMOUNT.
            MOVE WS-INITIAL-AMOUNT TO WS-START-AMOUNT.
+      ******************************************************************
+      * CAPTURE THE STANDARD (NO-PREPAYMENT) SCHEDULE FIGURES SO WE CAN
+      * REPORT THE MONTHS AND INTEREST SAVED ONCE THE ACTUAL SCHEDULE,
+      * WITH ANY EXTRA PAYMENT APPLIED, HAS BEEN COMPUTED BELOW
+      ******************************************************************
+           MOVE WS-N TO WS-STANDARD-MONTHS.
+           COMPUTE WS-STANDARD-INTEREST =
+               (WS-LEVEL-PAYMENT-AMOUNT * WS-N) - WS-INITIAL-AMOUNT.
            PERFORM UNTIL WS-START-AMOUNT - 0 < 0.01
-      -          OR WS-NO-MONTHS >= 360
+      -          OR WS-NO-MONTHS >= WS-MAX-MONTHS
+      ******************************************************************
+      * ARM RATE RESET - IF THE NEXT UNAPPLIED RATE-CHANGE ENTRY TAKES
+      * EFFECT THIS PERIOD, RECOMPUTE WS-R FROM THE NEW RATE AND
+      * RE-AMORTIZE THE REMAINING WS-START-AMOUNT OVER WHATEVER PERIODS
+      * ARE LEFT IN THE ORIGINAL TERM SO THE LOAN STILL PAYS OFF ON
+      * SCHEDULE AT THE NEW RATE
+      ******************************************************************
+            IF WS-RC-NEXT-PTR <= WS-RATE-CHANGE-COUNT
+               AND IDX = WS-RC-EFFECTIVE-PERIOD(WS-RC-NEXT-PTR)
+               MOVE WS-RC-NEW-RATE(WS-RC-NEXT-PTR) TO WS-CURRENT-RATE
+               DIVIDE WS-CURRENT-RATE BY WS-RATE-DIVISOR GIVING WS-R
+               COMPUTE WS-REMAINING-PERIODS = WS-N - IDX + 1
+               COMPUTE WS-TMP =
+                   (WS-START-AMOUNT * (1.0 + WS-R)**WS-REMAINING-PERIODS
+      -                * WS-R) / ((1.0 + WS-R)**WS-REMAINING-PERIODS
+      -                - 1.0)
+               MOVE WS-TMP TO WS-PAYMENT-AMOUNT
+               SET WS-RC-NEXT-PTR UP BY 1
+            END-IF
       ******************************************************************
       * CALCULATE THE PRINCIPAL AND INTEREST PAID FOR EACH MONTH AND
       ******************************************************************
@@ -143,6 +508,19 @@
                 GIVING WS-FINISH-AMOUNT
             ADD WS-INTEREST-AMOUNT TO WS-TOTAL-INTEREST
       ******************************************************************
+      * APPLY ANY EXTRA/PREPAYMENT AMOUNT AGAINST THE REMAINING
+      * PRINCIPAL, NEVER CARRYING THE BALANCE BELOW ZERO
+      ******************************************************************
+            IF WS-EXTRA-PAYMENT-AMOUNT > 0 AND WS-FINISH-AMOUNT > 0
+               IF WS-EXTRA-PAYMENT-AMOUNT >= WS-FINISH-AMOUNT
+                  ADD WS-FINISH-AMOUNT TO WS-PRINCIPAL-AMOUNT
+                  MOVE 0 TO WS-FINISH-AMOUNT
+               ELSE
+                  ADD WS-EXTRA-PAYMENT-AMOUNT TO WS-PRINCIPAL-AMOUNT
+                  SUBTRACT WS-EXTRA-PAYMENT-AMOUNT FROM WS-FINISH-AMOUNT
+               END-IF
+            END-IF
+      ******************************************************************
       * THEN WRITE THE CALCULATED VALUES TO THE PROPERLY FORMATTED
       * FIELDS OF THE MONTHLY RECORD ROW OF THE AMORTIZATION TABLE
       * BUFFER, AND THE TOTAL INTEREST TO THE INTEREST PAID FOR PROPER
@@ -150,25 +528,113 @@
       ******************************************************************
             MOVE IDX TO WS-PERIOD(IDX)
             MOVE WS-START-AMOUNT TO WS-BEGIN(IDX)
+            MOVE WS-START-AMOUNT TO WS-BEGIN-NUM(IDX)
             MOVE WS-INTEREST-AMOUNT TO WS-I(IDX)
+            MOVE WS-INTEREST-AMOUNT TO WS-I-NUM(IDX)
             IF (WS-FINISH-AMOUNT > 0)
-               MOVE WS-PAYMENT-AMOUNT TO WS-PMT(IDX)
+               ADD WS-INTEREST-AMOUNT TO WS-PRINCIPAL-AMOUNT
+                   GIVING WS-ACTUAL-PAYMENT-AMT
+               MOVE WS-ACTUAL-PAYMENT-AMT TO WS-PMT(IDX)
+               MOVE WS-ACTUAL-PAYMENT-AMT TO WS-PMT-NUM(IDX)
                MOVE WS-PRINCIPAL-AMOUNT TO WS-P(IDX)
+               MOVE WS-PRINCIPAL-AMOUNT TO WS-P-NUM(IDX)
                MOVE WS-FINISH-AMOUNT TO WS-END(IDX)
+               MOVE WS-FINISH-AMOUNT TO WS-END-NUM(IDX)
+               MOVE WS-FINISH-AMOUNT TO WS-ENDING-BALANCE
+      ******************************************************************
+      * ADD THE FULL-PRECISION PRINCIPAL, NOT THE 2-DECIMAL WS-P-NUM
+      * DISPLAY COPY, OR THE RECONCILIATION MANUFACTURES ITS OWN
+      * TRUNCATION NOISE AGAINST WS-INITIAL-AMOUNT BELOW
+      ******************************************************************
+               ADD WS-PRINCIPAL-AMOUNT TO WS-TOTAL-PRINCIPAL
             ELSE
                ADD WS-INTEREST-AMOUNT TO WS-START-AMOUNT
                    GIVING WS-PAYMENT-AMOUNT
                MOVE WS-PAYMENT-AMOUNT TO WS-PMT(IDX)
+               MOVE WS-PAYMENT-AMOUNT TO WS-PMT-NUM(IDX)
                MOVE WS-START-AMOUNT TO WS-P(IDX)
+               MOVE WS-START-AMOUNT TO WS-P-NUM(IDX)
                MOVE 0 TO WS-END(IDX)
+               MOVE 0 TO WS-END-NUM(IDX)
+               MOVE 0 TO WS-ENDING-BALANCE
+               ADD WS-START-AMOUNT TO WS-TOTAL-PRINCIPAL
             END-IF
             SET IDX UP BY 1
             ADD 1 TO WS-NO-MONTHS
             MOVE WS-FINISH-AMOUNT TO WS-START-AMOUNT
            END-PERFORM
+           IF WS-START-AMOUNT - 0 >= 0.01
+              SET WS-CAP-WAS-HIT TO TRUE
+           END-IF
+           COMPUTE WS-PRINCIPAL-DRIFT = (WS-TOTAL-PRINCIPAL +
+      -        WS-ENDING-BALANCE) - WS-INITIAL-AMOUNT
+           IF FUNCTION ABS(WS-PRINCIPAL-DRIFT) >= 0.01
+              SET WS-RECON-DRIFT-FOUND TO TRUE
+              MOVE WS-PRINCIPAL-DRIFT TO DRIFT-FIELD
+           END-IF
            MOVE WS-TOTAL-INTEREST TO WS-INTEREST-PAID
            MOVE WS-TOTAL-INTEREST TO VALUE-FIELD
            IN WS-TOTAL-INTEREST-PAID-BUFFER
+           COMPUTE WS-MONTHS-SAVED = WS-STANDARD-MONTHS - WS-NO-MONTHS
+           COMPUTE WS-INTEREST-SAVED = WS-STANDARD-INTEREST
+               - WS-TOTAL-INTEREST
+           MOVE WS-MONTHS-SAVED TO MONTHS-SAVED-FIELD
+           MOVE WS-INTEREST-SAVED TO INTEREST-SAVED-FIELD
+           MOVE SPACES TO WS-SAVINGS-BUFFER
+           STRING
+              "PREPAYMENT SAVED A TOTAL OF "       DELIMITED BY SIZE
+              FUNCTION TRIM(MONTHS-SAVED-FIELD)    DELIMITED BY SIZE
+              " "                                  DELIMITED BY SIZE
+              FUNCTION TRIM(WS-PERIOD-LABEL-PLURAL) DELIMITED BY SIZE
+              " AND = "                            DELIMITED BY SIZE
+              FUNCTION TRIM(INTEREST-SAVED-FIELD)  DELIMITED BY SIZE
+              INTO WS-SAVINGS-BUFFER
+      ******************************************************************
+      * WS-STANDARD-INTEREST IS A SINGLE-RATE BASELINE, SO IT DOESN'T
+      * HOLD UP AS A "NO PREPAYMENT" COMPARISON ONCE AN ARM RATE CHANGE
+      * HAS ALSO HIT THE SCHEDULE - FLAG THE FIGURE AS AN ESTIMATE
+      * RATHER THAN DROP IT
+      ******************************************************************
+           IF WS-RATE-CHANGE-COUNT > 0
+              STRING
+                 FUNCTION TRIM(WS-SAVINGS-BUFFER)     DELIMITED BY SIZE
+                 " (ESTIMATE - RATE CHANGES PRESENT)" DELIMITED BY SIZE
+                 INTO WS-SAVINGS-BUFFER
+           END-IF
+           EXIT.
+      ******************************************************************
+      * APPEND A RECORD OF THIS QUOTE - LOAN INPUTS, COMPUTED PAYMENT,
+      * TOTAL INTEREST, AND A TIMESTAMP - TO THE AUDIT LOG FILE SO WE
+      * CAN ANSWER WHAT WAS QUOTED TO A BORROWER AND WHEN
+      ******************************************************************
+       PROGRAM-LOG-AUDIT SECTION.
+           MOVE FUNCTION CURRENT-DATE(1:14) TO WS-LOG-TIMESTAMP
+           MOVE WS-INITIAL-AMOUNT TO WS-LOG-AMOUNT-FIELD
+           MOVE WS-LEVEL-PAYMENT-AMOUNT TO WS-LOG-PAYMENT-FIELD
+           MOVE WS-TOTAL-INTEREST TO WS-LOG-INTEREST-FIELD
+           MOVE WS-INTEREST-RATE TO WS-LOG-RATE-FIELD
+           MOVE SPACES TO WS-LOG-RECORD
+           STRING
+              WS-LOG-TIMESTAMP                    DELIMITED BY SIZE
+              ",AMOUNT="                           DELIMITED BY SIZE
+              FUNCTION TRIM(WS-LOG-AMOUNT-FIELD)   DELIMITED BY SIZE
+              ",YEARS="                            DELIMITED BY SIZE
+              WS-NO-OF-YEARS                       DELIMITED BY SIZE
+              ",RATE="                             DELIMITED BY SIZE
+              FUNCTION TRIM(WS-LOG-RATE-FIELD)     DELIMITED BY SIZE
+              ",FREQ="                             DELIMITED BY SIZE
+              WS-PAYMENT-FREQUENCY                 DELIMITED BY SIZE
+              ",PMT="                              DELIMITED BY SIZE
+              FUNCTION TRIM(WS-LOG-PAYMENT-FIELD)  DELIMITED BY SIZE
+              ",TOTALINTEREST="                    DELIMITED BY SIZE
+              FUNCTION TRIM(WS-LOG-INTEREST-FIELD) DELIMITED BY SIZE
+              INTO WS-LOG-RECORD
+           OPEN EXTEND AMORT-LOG-FILE
+           IF WS-LOG-FILE-STATUS = "35"
+              OPEN OUTPUT AMORT-LOG-FILE
+           END-IF
+           WRITE WS-LOG-RECORD
+           CLOSE AMORT-LOG-FILE
            EXIT.
       ******************************************************************
       * ONCE WE HAVE ALL THE PROPERLY FORMATTED FIELDS OF THE MONTHLY
@@ -211,6 +677,128 @@
            END-PERFORM
            DISPLAY "</table>"
            DISPLAY "<p>", WS-TOTAL-INTEREST-PAID-BUFFER "</p>"
+           IF WS-EXTRA-PAYMENT-AMOUNT > 0
+              DISPLAY "<p>", FUNCTION TRIM(WS-SAVINGS-BUFFER), "</p>"
+           END-IF
+           IF WS-CAP-WAS-HIT
+              DISPLAY "<p>", FUNCTION TRIM(WS-CAP-WARNING-BUFFER),
+              "</p>"
+           END-IF
+           IF WS-RECON-DRIFT-FOUND
+              DISPLAY "<p>", FUNCTION TRIM(WS-RECON-BUFFER), "</p>"
+           END-IF
+           EXIT.
+      ******************************************************************
+      * DUMP THE SAME AMORTIZATION TABLE BUFFER TO A SEQUENTIAL CSV FILE
+      * SO THE SCHEDULE CAN BE PULLED INTO A SPREADSHEET
+      ******************************************************************
+       PROGRAM-OUTPUT-CSV-TABLE SECTION.
+           SET IDX TO 1.
+           MOVE SPACES TO WS-CSV-FILENAME
+           STRING "AMORTCSV." DELIMITED BY SIZE
+              WS-LOG-TIMESTAMP DELIMITED BY SIZE
+              INTO WS-CSV-FILENAME
+           OPEN OUTPUT AMORT-CSV-FILE
+           MOVE SPACES TO WS-CSV-RECORD
+           STRING "PERIOD,BEGIN,PMT,P,I,END" DELIMITED BY SIZE
+               INTO WS-CSV-RECORD
+           WRITE WS-CSV-RECORD
+           PERFORM UNTIL IDX > WS-NO-MONTHS
+              MOVE SPACES TO WS-CSV-RECORD
+              MOVE WS-BEGIN-NUM(IDX) TO WS-JSON-NUM-FIELD
+              MOVE FUNCTION TRIM(WS-JSON-NUM-FIELD)
+                 TO WS-CSV-NUM-FIELD
+              MOVE WS-PMT-NUM(IDX) TO WS-JSON-NUM-FIELD
+              MOVE FUNCTION TRIM(WS-JSON-NUM-FIELD)
+                 TO WS-CSV-NUM-FIELD-2
+              MOVE WS-P-NUM(IDX) TO WS-JSON-NUM-FIELD
+              MOVE FUNCTION TRIM(WS-JSON-NUM-FIELD)
+                 TO WS-CSV-NUM-FIELD-3
+              MOVE WS-I-NUM(IDX) TO WS-JSON-NUM-FIELD
+              MOVE FUNCTION TRIM(WS-JSON-NUM-FIELD)
+                 TO WS-CSV-NUM-FIELD-4
+              MOVE WS-END-NUM(IDX) TO WS-JSON-NUM-FIELD
+              MOVE FUNCTION TRIM(WS-JSON-NUM-FIELD)
+                 TO WS-CSV-NUM-FIELD-5
+              STRING
+                 FUNCTION TRIM(WS-PERIOD(IDX))  DELIMITED BY SIZE
+                 "," DELIMITED BY SIZE
+                 FUNCTION TRIM(WS-CSV-NUM-FIELD)   DELIMITED BY SIZE
+                 "," DELIMITED BY SIZE
+                 FUNCTION TRIM(WS-CSV-NUM-FIELD-2) DELIMITED BY SIZE
+                 "," DELIMITED BY SIZE
+                 FUNCTION TRIM(WS-CSV-NUM-FIELD-3) DELIMITED BY SIZE
+                 "," DELIMITED BY SIZE
+                 FUNCTION TRIM(WS-CSV-NUM-FIELD-4) DELIMITED BY SIZE
+                 "," DELIMITED BY SIZE
+                 FUNCTION TRIM(WS-CSV-NUM-FIELD-5) DELIMITED BY SIZE
+                 INTO WS-CSV-RECORD
+              WRITE WS-CSV-RECORD
+              SET IDX UP BY 1
+           END-PERFORM
+           CLOSE AMORT-CSV-FILE
+           DISPLAY "<p>AMORTIZATION SCHEDULE WRITTEN TO "
+              FUNCTION TRIM(WS-CSV-FILENAME) "</p>"
+           DISPLAY "<p>", WS-TOTAL-INTEREST-PAID-BUFFER "</p>"
+           IF WS-EXTRA-PAYMENT-AMOUNT > 0
+              DISPLAY "<p>", FUNCTION TRIM(WS-SAVINGS-BUFFER), "</p>"
+           END-IF
+           IF WS-CAP-WAS-HIT
+              DISPLAY "<p>", FUNCTION TRIM(WS-CAP-WARNING-BUFFER),
+              "</p>"
+           END-IF
+           IF WS-RECON-DRIFT-FOUND
+              DISPLAY "<p>", FUNCTION TRIM(WS-RECON-BUFFER), "</p>"
+           END-IF
+           EXIT.
+      ******************************************************************
+      * DUMP THE SAME AMORTIZATION TABLE BUFFER AS A JSON ARRAY SO THE
+      * LOAN SERVICING DASHBOARD CAN PULL A SCHEDULE PROGRAMMATICALLY
+      * INSTEAD OF RE-PARSING OUR HTML OUTPUT
+      ******************************************************************
+       PROGRAM-OUTPUT-JSON-TABLE SECTION.
+           SET IDX TO 1.
+           DISPLAY "{"
+           DISPLAY "  ""SCHEDULE"": ["
+           PERFORM UNTIL IDX > WS-NO-MONTHS
+              DISPLAY "    {" WITH NO ADVANCING
+              DISPLAY """PERIOD"":", FUNCTION TRIM(WS-PERIOD(IDX)), ","
+              WITH NO ADVANCING
+              MOVE WS-BEGIN-NUM(IDX) TO WS-JSON-NUM-FIELD
+              DISPLAY """BEGIN"":", FUNCTION TRIM(WS-JSON-NUM-FIELD),
+              "," WITH NO ADVANCING
+              MOVE WS-PMT-NUM(IDX) TO WS-JSON-NUM-FIELD
+              DISPLAY """PMT"":", FUNCTION TRIM(WS-JSON-NUM-FIELD), ","
+              WITH NO ADVANCING
+              MOVE WS-P-NUM(IDX) TO WS-JSON-NUM-FIELD
+              DISPLAY """P"":", FUNCTION TRIM(WS-JSON-NUM-FIELD), ","
+              WITH NO ADVANCING
+              MOVE WS-I-NUM(IDX) TO WS-JSON-NUM-FIELD
+              DISPLAY """I"":", FUNCTION TRIM(WS-JSON-NUM-FIELD), ","
+              WITH NO ADVANCING
+              MOVE WS-END-NUM(IDX) TO WS-JSON-NUM-FIELD
+              DISPLAY """END"":", FUNCTION TRIM(WS-JSON-NUM-FIELD)
+              WITH NO ADVANCING
+              IF IDX < WS-NO-MONTHS
+                 DISPLAY "},"
+              ELSE
+                 DISPLAY "}"
+              END-IF
+              SET IDX UP BY 1
+           END-PERFORM
+           DISPLAY "  ],"
+           MOVE WS-TOTAL-INTEREST TO WS-JSON-NUM-FIELD
+           DISPLAY "  ""TOTALINTERESTPAID"":",
+              FUNCTION TRIM(WS-JSON-NUM-FIELD), ","
+           MOVE WS-PRINCIPAL-DRIFT TO WS-JSON-NUM-FIELD
+           DISPLAY "  ""PRINCIPALDRIFT"":",
+              FUNCTION TRIM(WS-JSON-NUM-FIELD), ","
+           IF WS-CAP-WAS-HIT
+              DISPLAY "  ""CAPHIT"":true"
+           ELSE
+              DISPLAY "  ""CAPHIT"":false"
+           END-IF
+           DISPLAY "}"
            EXIT.
       ******************************************************************
       * EMIT TOP OF HTML PAGE
