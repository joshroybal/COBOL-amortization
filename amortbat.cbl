@@ -0,0 +1,208 @@
+      * COBOL PROGRAM READS A PORTFOLIO OF LOANS FROM A SEQUENTIAL FILE
+      * AND WRITES ONE CONSOLIDATED AMORTIZATION SUMMARY REPORT, FOR THE
+      * OVERNIGHT BATCH RUN THAT QUOTES THE WHOLE CURRENT LOAN PORTFOLIO
+      * INSTEAD OF HAND-DRIVING THE CGI FORM ONE LOAN AT A TIME
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  AMORTBAT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PORTFOLIO-FILE ASSIGN TO "PORTIN"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT REPORT-FILE ASSIGN TO "RPTOUT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD PORTFOLIO-FILE.
+       01 PORTFOLIO-RECORD    PIC X(80).
+       FD REPORT-FILE.
+       01 WS-REPORT-RECORD    PIC X(100).
+      ******************************************************************
+      * NUMERICAL BUFFERS FOR CORE MEMORY PROCESSING
+      ******************************************************************
+       WORKING-STORAGE SECTION.
+           77 WS-EOF-SWITCH           PIC X VALUE 'N'.
+               88 WS-NO-MORE-RECORDS  VALUE 'Y'.
+           77 WS-TMP-STR              PIC X(80).
+           77 WS-FIELD-COUNTER        PIC 9.
+           77 WS-LOAN-COUNTER         PIC 9(4) VALUE 0.
+           77 WS-INITIAL-AMOUNT       PIC S9(14)V9(14).
+           77 WS-NO-OF-YEARS          PIC 99.
+           77 WS-N                    PIC 9(4).
+           77 WS-INTEREST-RATE        PIC S9(3)V9(3).
+           77 WS-R                    PIC S9(1)V9(5).
+           77 WS-TMP                  PIC S9(14)V9(14).
+           77 WS-START-AMOUNT         PIC S9(13)V9(13).
+           77 WS-PAYMENT-AMOUNT       PIC S9(13)V9(13).
+           77 WS-PRINCIPAL-AMOUNT     PIC S9(13)V9(13).
+           77 WS-INTEREST-AMOUNT      PIC S9(13)V9(13).
+           77 WS-FINISH-AMOUNT        PIC S9(13)V9(13) VALUE ZERO.
+           77 WS-NO-MONTHS            PIC 9(4) VALUE 0.
+           77 WS-TOTAL-INTEREST       PIC S9(13)V9(13) VALUE ZERO.
+      ******************************************************************
+      * SAME SANE UPPER BOUNDS AS THE CGI PROGRAM, SO A BAD LINE IN THE
+      * PORTFOLIO FILE GETS SKIPPED AND FLAGGED RATHER THAN BLOWING UP
+      * THE WHOLE OVERNIGHT RUN
+      ******************************************************************
+           77 WS-MAX-INITIAL-AMOUNT   PIC S9(14)V9(14)
+               VALUE 100000000.00.
+           77 WS-MAX-NO-OF-YEARS      PIC 99 VALUE 50.
+           77 WS-MAX-INTEREST-RATE    PIC S9(3)V9(3) VALUE 100.000.
+           77 WS-MAX-MONTHS           PIC 9(4) VALUE 999.
+           77 WS-LOAN-IS-BAD          PIC X VALUE 'N'.
+               88 WS-LOAN-REJECTED    VALUE 'Y'.
+           01 WS-HDR-REC.
+               05 FILLER PIC X(40) VALUE
+                   "LOAN    AMOUNT        YEARS  RATE    ".
+               05 FILLER PIC X(40) VALUE
+                   "MONTHS    PAYMENT       TOTAL INTEREST".
+      ******************************************************************
+      * EDITED SCRATCH FIELDS FOR EACH REPORT-LINE VALUE - BUILT WITH
+      * STRING RATHER THAN A WHOLE-GROUP MOVE, SINCE A GROUP MOVE OF
+      * UNINITIALIZED FILLER SEPARATOR BYTES TRIPS THE LINE SEQUENTIAL
+      * VALIDATION ON WRITE (SEE PROGRAM-OUTPUT-CSV-TABLE IN AMORT.CBL)
+      ******************************************************************
+           77 DTL-LOAN-NO             PIC ZZZ9.
+           77 DTL-AMOUNT              PIC $,$$$,$$$,$$9.99.
+           77 DTL-YEARS               PIC ZZ.
+           77 DTL-RATE                PIC ZZ9.999.
+           77 DTL-MONTHS              PIC ZZZZ9.
+           77 DTL-PAYMENT             PIC $,$$$,$$$,$$9.99.
+           77 DTL-INTEREST            PIC $$$,$$$,$$$,$$9.99.
+           77 RJ-LOAN-NO              PIC ZZZ9.
+           77 RJ-REASON               PIC X(40).
+           77 TOT-LOAN-COUNT          PIC ZZZ9.
+           77 TOT-INTEREST            PIC $$$,$$$,$$$,$$9.99.
+      ******************************************************************
+      * RUNNING TOTAL ACROSS THE WHOLE PORTFOLIO FOR THE TRAILER LINE
+      ******************************************************************
+           77 WS-PORTFOLIO-INTEREST   PIC S9(15)V9(13) VALUE ZERO.
+      ******************************************************************
+      * MAIN PROGRAM
+      ******************************************************************
+       PROCEDURE DIVISION.
+           OPEN INPUT PORTFOLIO-FILE
+           OPEN OUTPUT REPORT-FILE
+           MOVE SPACES TO WS-REPORT-RECORD
+           MOVE WS-HDR-REC TO WS-REPORT-RECORD
+           WRITE WS-REPORT-RECORD
+           SET WS-FIELD-COUNTER TO 0
+           PERFORM UNTIL WS-NO-MORE-RECORDS
+              READ PORTFOLIO-FILE
+              AT END
+                 SET WS-NO-MORE-RECORDS TO TRUE
+              NOT AT END
+                 MOVE PORTFOLIO-RECORD TO WS-TMP-STR
+                 IF WS-TMP-STR(1:1) IS NUMERIC
+                    ADD 1 TO WS-FIELD-COUNTER
+                    IF WS-FIELD-COUNTER IS EQUAL TO 1
+                       MOVE WS-TMP-STR TO WS-INITIAL-AMOUNT
+                    END-IF
+                    IF WS-FIELD-COUNTER IS EQUAL TO 2
+                       MOVE WS-TMP-STR TO WS-NO-OF-YEARS
+                    END-IF
+                    IF WS-FIELD-COUNTER IS EQUAL TO 3
+                       MOVE WS-TMP-STR TO WS-INTEREST-RATE
+                       ADD 1 TO WS-LOAN-COUNTER
+                       PERFORM BATCH-PROCESS-LOAN
+                       SET WS-FIELD-COUNTER TO 0
+                    END-IF
+                 END-IF
+              END-READ
+           END-PERFORM
+           MOVE WS-LOAN-COUNTER TO TOT-LOAN-COUNT
+           MOVE WS-PORTFOLIO-INTEREST TO TOT-INTEREST
+           MOVE SPACES TO WS-REPORT-RECORD
+           STRING
+              "PORTFOLIO TOTAL LOANS="          DELIMITED BY SIZE
+              FUNCTION TRIM(TOT-LOAN-COUNT)     DELIMITED BY SIZE
+              "  TOTAL INTEREST = "             DELIMITED BY SIZE
+              FUNCTION TRIM(TOT-INTEREST)       DELIMITED BY SIZE
+              INTO WS-REPORT-RECORD
+           WRITE WS-REPORT-RECORD
+           CLOSE PORTFOLIO-FILE
+           CLOSE REPORT-FILE
+           GOBACK.
+      ******************************************************************
+      * VALIDATE, AMORTIZE, AND REPORT A SINGLE LOAN FROM THE PORTFOLIO -
+      * THE SAME LEVEL-PAYMENT MATH AS THE CGI PROGRAM'S
+      * PROGRAM-PROCESSING SECTION, RUN ONCE PER INPUT RECORD TRIPLE
+      ******************************************************************
+       BATCH-PROCESS-LOAN SECTION.
+           MOVE 'N' TO WS-LOAN-IS-BAD
+           IF WS-INITIAL-AMOUNT <= 0 OR
+                 WS-INITIAL-AMOUNT > WS-MAX-INITIAL-AMOUNT
+              MOVE 'Y' TO WS-LOAN-IS-BAD
+              MOVE "INVALID OR OUT-OF-RANGE LOAN AMOUNT" TO RJ-REASON
+           END-IF
+           IF WS-NO-OF-YEARS <= 0 OR
+                 WS-NO-OF-YEARS > WS-MAX-NO-OF-YEARS
+              MOVE 'Y' TO WS-LOAN-IS-BAD
+              MOVE "INVALID OR OUT-OF-RANGE TERM IN YEARS" TO RJ-REASON
+           END-IF
+           IF WS-INTEREST-RATE <= 0 OR
+                 WS-INTEREST-RATE > WS-MAX-INTEREST-RATE
+              MOVE 'Y' TO WS-LOAN-IS-BAD
+              MOVE "INVALID OR OUT-OF-RANGE INTEREST RATE" TO RJ-REASON
+           END-IF
+           IF WS-LOAN-REJECTED
+              MOVE WS-LOAN-COUNTER TO RJ-LOAN-NO
+              MOVE SPACES TO WS-REPORT-RECORD
+              STRING
+                 "LOAN REJECTED -"                 DELIMITED BY SIZE
+                 FUNCTION TRIM(RJ-LOAN-NO)          DELIMITED BY SIZE
+                 "- "                               DELIMITED BY SIZE
+                 FUNCTION TRIM(RJ-REASON)           DELIMITED BY SIZE
+                 INTO WS-REPORT-RECORD
+              WRITE WS-REPORT-RECORD
+           ELSE
+              DIVIDE WS-INTEREST-RATE BY 1200 GIVING WS-R
+              MULTIPLY WS-NO-OF-YEARS BY 12 GIVING WS-N
+              COMPUTE WS-TMP = (WS-INITIAL-AMOUNT * (1.0 + WS-R)**WS-N
+      -           * WS-R) / ((1.0 + WS-R)**WS-N - 1.0)
+              MOVE WS-TMP TO WS-PAYMENT-AMOUNT
+              MOVE WS-INITIAL-AMOUNT TO WS-START-AMOUNT
+              MOVE 0 TO WS-NO-MONTHS
+              MOVE 0 TO WS-TOTAL-INTEREST
+              PERFORM UNTIL WS-START-AMOUNT - 0 < 0.01
+      -             OR WS-NO-MONTHS >= WS-MAX-MONTHS
+                 MULTIPLY WS-START-AMOUNT BY WS-R
+                     GIVING WS-INTEREST-AMOUNT
+                 SUBTRACT WS-INTEREST-AMOUNT FROM WS-PAYMENT-AMOUNT
+                     GIVING WS-PRINCIPAL-AMOUNT
+                 SUBTRACT WS-PRINCIPAL-AMOUNT FROM WS-START-AMOUNT
+                     GIVING WS-FINISH-AMOUNT
+                 ADD WS-INTEREST-AMOUNT TO WS-TOTAL-INTEREST
+                 ADD 1 TO WS-NO-MONTHS
+                 MOVE WS-FINISH-AMOUNT TO WS-START-AMOUNT
+              END-PERFORM
+              ADD WS-TOTAL-INTEREST TO WS-PORTFOLIO-INTEREST
+              MOVE WS-LOAN-COUNTER TO DTL-LOAN-NO
+              MOVE WS-INITIAL-AMOUNT TO DTL-AMOUNT
+              MOVE WS-NO-OF-YEARS TO DTL-YEARS
+              MOVE WS-INTEREST-RATE TO DTL-RATE
+              MOVE WS-NO-MONTHS TO DTL-MONTHS
+              MOVE WS-TMP TO DTL-PAYMENT
+              MOVE WS-TOTAL-INTEREST TO DTL-INTEREST
+              MOVE SPACES TO WS-REPORT-RECORD
+              STRING
+                 FUNCTION TRIM(DTL-LOAN-NO)  DELIMITED BY SIZE
+                 " "                         DELIMITED BY SIZE
+                 FUNCTION TRIM(DTL-AMOUNT)   DELIMITED BY SIZE
+                 " "                         DELIMITED BY SIZE
+                 FUNCTION TRIM(DTL-YEARS)    DELIMITED BY SIZE
+                 " "                         DELIMITED BY SIZE
+                 FUNCTION TRIM(DTL-RATE)     DELIMITED BY SIZE
+                 " "                         DELIMITED BY SIZE
+                 FUNCTION TRIM(DTL-MONTHS)   DELIMITED BY SIZE
+                 " "                         DELIMITED BY SIZE
+                 FUNCTION TRIM(DTL-PAYMENT)  DELIMITED BY SIZE
+                 " "                         DELIMITED BY SIZE
+                 FUNCTION TRIM(DTL-INTEREST) DELIMITED BY SIZE
+                 INTO WS-REPORT-RECORD
+              WRITE WS-REPORT-RECORD
+           END-IF
+           EXIT.
