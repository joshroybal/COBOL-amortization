@@ -0,0 +1,11 @@
+//AMRTBAT  JOB  (ACCTNO),'LOAN PORTFOLIO RUN',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*********************************************************
+//* OVERNIGHT BATCH RUN - AMORTIZE THE WHOLE LOAN PORTFOLIO
+//* IN ONE PASS INSTEAD OF HAND-DRIVING THE CGI FORM.
+//*********************************************************
+//STEP010  EXEC PGM=AMORTBAT
+//STEPLIB  DD DISP=SHR,DSN=PROD.LOAN.LOADLIB
+//PORTIN   DD DISP=SHR,DSN=PROD.LOAN.PORTFOLIO
+//RPTOUT   DD SYSOUT=*
+//SYSOUT   DD SYSOUT=*
